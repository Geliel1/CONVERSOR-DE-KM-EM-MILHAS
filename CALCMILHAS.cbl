@@ -1,35 +1,915 @@
-      ******************************************************************
-      * Author:GELIEL GUSTAVO DE SOUZA SILVA.
-      * Date: 03/10/2023.
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. CALCMILHAS.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 QUANT-DE-MILHAS                  PIC 9(07).
-       01 QUANT-DE-KM                      PIC 9(09).
-
-      *-----------------------
-           PROCEDURE DIVISION.
-
-           DISPLAY 'DIGITE AQUI A QUANTIDADE DE KM QUE VOCÊ QUER'
-                                          'TRANSFORMAR EM MILHAS!'.
-           ACCEPT QUANT-DE-KM.
-           COMPUTE QUANT-DE-MILHAS = QUANT-DE-KM / 1,60934.
-
-           DISPLAY 'A CONVERSÃO DE KM PARA MILHAS GEROU O SEGUINTE '
-                                       'RESULTADO: ' QUANT-DE-MILHAS.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       STOP RUN.
+000100******************************************************************
+000110* AUTHOR:     GELIEL GUSTAVO DE SOUZA SILVA.
+000120* INSTALLATION: DEPARTAMENTO DE OPERACOES - MILHAGEM.
+000130* DATE-WRITTEN: 03/10/2023.
+000140* DATE-COMPILED:
+000150******************************************************************
+000160* HISTORICO DE ALTERACOES:
+000170* DATA       AUTOR   DESCRICAO
+000180* ---------- ------- ----------------------------------------
+000190* 03/10/2023 GGSS    PROGRAMA ORIGINAL - CONVERSAO KM -> MILHAS.
+000200* 09/08/2026 GGSS    INCLUIDO MODO LOTE (BATCH) PARA CONVERTER
+000210*                    UM ARQUIVO SEQUENCIAL DE VIAGENS EM KM
+000220*                    PARA UM ARQUIVO DE SAIDA COM AS MILHAS
+000230*                    CALCULADAS, SEM ALTERAR O FLUXO
+000240*                    INTERATIVO EXISTENTE.
+000250* 09/08/2026 GGSS    INCLUIDO NO MODO INTERATIVO A OPCAO DE
+000260*                    DIRECAO DE CONVERSAO (KM->MILHAS OU
+000270*                    MILHAS->KM), A PEDIDO DA AREA DE
+000280*                    RELATORIOS INTERNOS.
+000290* 09/08/2026 GGSS    PASSOU A ARREDONDAR (ROUNDED) O CALCULO DE
+000300*                    MILHAS/KM AO INVES DE TRUNCAR A FRACAO.
+000310* 09/08/2026 GGSS    O FATOR DE CONVERSAO DEIXOU DE SER UM VALOR
+000320*                    FIXO NO PROGRAMA E PASSOU A SER LIDO DO
+000330*                    ARQUIVO DE PARAMETRO CALCPARM NO INICIO DA
+000340*                    EXECUCAO, PERMITINDO AJUSTE SEM RECOMPILAR.
+000350* 09/08/2026 GGSS    INCLUIDA TRILHA DE AUDITORIA (AUDITLOG) COM
+000360*                    DATA, HORA, OPERADOR, DIRECAO E VALORES DE
+000370*                    CADA CONVERSAO, A PEDIDO DA AUDITORIA INTERNA.
+000380* 09/08/2026 GGSS    INCLUIDO BONUS POR NIVEL DE FIDELIDADE (TABELA
+000390*                    TIERTAB): O CODIGO DO NIVEL, INFORMADO NO
+000400*                    LOTE (CPYTRIP) OU NO MODO INTERATIVO, AGORA
+000410*                    MULTIPLICA AS MILHAS CALCULADAS NA CONVERSAO
+000420*                    DE KM PARA MILHAS.
+000430* 09/08/2026 GGSS    INCLUIDO RELATORIO SUMARIO DIARIO (SUMLOTE)
+000440*                    AO FINAL DE CADA LOTE, COM TOTAL DE REGISTROS,
+000450*                    TOTAL DE KM, TOTAL DE MILHAS E MENOR/MAIOR
+000460*                    VIAGEM DO LOTE, A PEDIDO DA AREA DE OPERACOES.
+000470******************************************************************
+000480 IDENTIFICATION DIVISION.
+000490*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000500 PROGRAM-ID. CALCMILHAS.
+000510 AUTHOR. GELIEL GUSTAVO DE SOUZA SILVA.
+000520 INSTALLATION. DEPARTAMENTO DE OPERACOES - MILHAGEM.
+000530 DATE-WRITTEN. 03/10/2023.
+000540 DATE-COMPILED.
+000550 ENVIRONMENT DIVISION.
+000560*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000570 CONFIGURATION SECTION.
+000580 SPECIAL-NAMES.
+000590     DECIMAL-POINT IS COMMA.
+000600*-----------------------
+000610 INPUT-OUTPUT SECTION.
+000620*-----------------------
+000630 FILE-CONTROL.
+000640* ARQUIVO DE ENTRADA DO MODO LOTE - VIAGENS EM KM.
+000650     SELECT KM-TRIP-FILE ASSIGN TO "KMBATCH"
+000660             ORGANIZATION IS SEQUENTIAL
+000670             FILE STATUS IS CM-KMBATCH-STATUS.
+000680* ARQUIVO DE SAIDA DO MODO LOTE - MILHAS CALCULADAS.
+000690     SELECT MILHAS-OUT-FILE ASSIGN TO "MILBATCH"
+000700             ORGANIZATION IS SEQUENTIAL
+000710             FILE STATUS IS CM-MILBATCH-STATUS.
+000720* ARQUIVO DE PARAMETRO COM O FATOR DE CONVERSAO KM/MILHAS.
+000730     SELECT FATOR-CONVERSAO-FILE ASSIGN TO "CALCPARM"
+000740             ORGANIZATION IS SEQUENTIAL
+000750             FILE STATUS IS CM-CALCPARM-STATUS.
+000760* TRILHA DE AUDITORIA - UM REGISTRO POR CONVERSAO REALIZADA.
+000770     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000780             ORGANIZATION IS SEQUENTIAL
+000790             FILE STATUS IS CM-AUDITLOG-STATUS.
+000800* TABELA DE NIVEIS DE FIDELIDADE E SEUS MULTIPLICADORES DE BONUS.
+000810     SELECT TIER-TABLE-FILE ASSIGN TO "TIERTAB"
+000820             ORGANIZATION IS SEQUENTIAL
+000830             FILE STATUS IS CM-TIERTAB-STATUS.
+000840* RELATORIO SUMARIO DIARIO DO LOTE (CONTAGEM, TOTAIS E EXTREMOS).
+000850     SELECT SUMARIO-LOTE-FILE ASSIGN TO "SUMLOTE"
+000860             ORGANIZATION IS SEQUENTIAL
+000870             FILE STATUS IS CM-SUMLOTE-STATUS.
+000880* PONTO DE CONTROLE (CHECKPOINT) PARA REINICIO DO LOTE.
+000890     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+000900             ORGANIZATION IS SEQUENTIAL
+000910             FILE STATUS IS CM-CHECKPT-STATUS.
+000920* INTERFACE DE MILHAGEM PARA O SISTEMA DE RESERVAS/FIDELIDADE.
+000930     SELECT MILHAGEM-INTERFACE-FILE ASSIGN TO "MILEINTF"
+000940             ORGANIZATION IS SEQUENTIAL
+000950             FILE STATUS IS CM-MILEINTF-STATUS.
+000960 DATA DIVISION.
+000970*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000980 FILE SECTION.
+000990*-----------------------
+001000 FD  KM-TRIP-FILE
+001010             LABEL RECORDS ARE STANDARD
+001020             RECORD CONTAINS 80 CHARACTERS.
+001030 COPY CPYTRIP.
+
+001040 FD  MILHAS-OUT-FILE
+001050             LABEL RECORDS ARE STANDARD
+001060             RECORD CONTAINS 80 CHARACTERS.
+001070 COPY CPYMILHA.
+
+001080 FD  FATOR-CONVERSAO-FILE
+001090             LABEL RECORDS ARE STANDARD
+001100             RECORD CONTAINS 80 CHARACTERS.
+001110 COPY CPYFATOR.
+
+001120 FD  AUDIT-LOG-FILE
+001130             LABEL RECORDS ARE STANDARD
+001140             RECORD CONTAINS 80 CHARACTERS.
+001150 COPY CPYAUDIT.
+
+001160 FD  TIER-TABLE-FILE
+001170             LABEL RECORDS ARE STANDARD
+001180             RECORD CONTAINS 80 CHARACTERS.
+001190 COPY CPYNIVEL.
+
+001200 FD  SUMARIO-LOTE-FILE
+001210             LABEL RECORDS ARE STANDARD
+001220             RECORD CONTAINS 80 CHARACTERS.
+001230 COPY CPYSUM.
+
+001240 FD  CHECKPOINT-FILE
+001250             LABEL RECORDS ARE STANDARD
+001260             RECORD CONTAINS 80 CHARACTERS.
+001270 COPY CPYCKPT.
+
+001280  FD  MILHAGEM-INTERFACE-FILE
+001290             LABEL RECORDS ARE STANDARD
+001300             RECORD CONTAINS 80 CHARACTERS.
+001310  COPY CPYINTF.
+
+001320 WORKING-STORAGE SECTION.
+001330*-----------------------
+001340* CAMPOS ORIGINAIS DO CALCULO DE CONVERSAO.
+001350 01  QUANT-DE-MILHAS                 PIC 9(07).
+001360 01  QUANT-DE-KM                     PIC 9(09).
+
+001370* CHAVES E INDICADORES DE CONTROLE DO PROGRAMA.
+001380 01  CM-MODO-EXECUCAO                PIC X(01).
+001390             88  MODO-INTERATIVO             VALUE "I".
+001400             88  MODO-LOTE                   VALUE "B".
+
+001410* DIRECAO DA CONVERSAO PEDIDA PELO OPERADOR (SO NO MODO
+001420* INTERATIVO - O LOTE PERMANECE SOMENTE KM PARA MILHAS).
+001430 01  CM-DIRECAO-CONVERSAO            PIC X(01).
+001440             88  DIRECAO-KM-P-MILHAS         VALUE "K".
+001450             88  DIRECAO-MILHAS-P-KM         VALUE "M".
+
+001460 01  CM-FIM-ARQUIVO-TRIP-SW          PIC X(01) VALUE "N".
+001470             88  FIM-ARQUIVO-TRIP            VALUE "S".
+
+001480* CAMPO DE EDICAO USADO PARA VALIDAR O VALOR DIGITADO PELO
+001490* OPERADOR ANTES DE MOVE-LO PARA UM CAMPO NUMERICO.
+001500 01  CM-ENTRADA-EDITADA               PIC X(09) JUSTIFIED RIGHT.
+001510* CAMPO INTERMEDIARIO USADO PARA VALIDAR QUE A QUANTIDADE DE
+001520* MILHAS DIGITADA CABE EM QUANT-DE-MILHAS (PIC 9(07)) ANTES
+001530* DE MOVE-LA PARA LA, EVITANDO TRUNCAMENTO SILENCIOSO DOS
+001540* DIGITOS DE ORDEM MAIS ALTA.
+001550 01  CM-MILHAS-VALIDACAO              PIC 9(09).
+001560 01  CM-ENTRADA-VALIDA-SW             PIC X(01).
+001570             88  ENTRADA-VALIDA               VALUE "S".
+001580             88  ENTRADA-INVALIDA             VALUE "N".
+
+001590* STATUS DOS ARQUIVOS DO MODO LOTE.
+001600 01  CM-KMBATCH-STATUS               PIC X(02).
+001610 01  CM-MILBATCH-STATUS              PIC X(02).
+001620 01  CM-CALCPARM-STATUS              PIC X(02).
+001630 01  CM-AUDITLOG-STATUS              PIC X(02).
+001640 01  CM-TIERTAB-STATUS               PIC X(02).
+001650 01  CM-SUMLOTE-STATUS               PIC X(02).
+001660 01  CM-CHECKPT-STATUS               PIC X(02).
+001670  01  CM-MILEINTF-STATUS              PIC X(02).
+
+001680 01  CM-FIM-ARQUIVO-NIVEL-SW          PIC X(01) VALUE "N".
+001690             88  FIM-ARQUIVO-NIVEL           VALUE "S".
+
+001700* CONTADOR DE REGISTROS PROCESSADOS NO LOTE.
+001710 01  CM-CONTADOR-REGISTROS           PIC 9(09) COMP VALUE ZERO.
+
+001720* TOTAIS E EXTREMOS ACUMULADOS DURANTE O LOTE, PARA O RELATORIO
+001730* SUMARIO DIARIO GRAVADO EM SUMLOTE AO FINAL DO PROCESSAMENTO.
+001740 01  CM-TOTAL-KM-LOTE                PIC 9(11) COMP VALUE ZERO.
+001750 01  CM-TOTAL-MILHAS-LOTE            PIC 9(11) COMP VALUE ZERO.
+001760 01  CM-MENOR-KM-LOTE           PIC 9(09) COMP VALUE 999999999.
+001770 01  CM-MAIOR-KM-LOTE                PIC 9(09) COMP VALUE ZERO.
+
+001780* CAMPOS EDITADOS USADOS SOMENTE PARA MONTAR AS LINHAS DO
+001790* RELATORIO SUMARIO DIARIO (VER 2300-GRAVAR-RELATORIO-SUMARIO).
+001800 01  CM-REL-DATA-ED                  PIC 9(08).
+001810 01  CM-REL-CONTADOR-ED              PIC Z(08)9.
+001820 01  CM-REL-TOTAL-KM-ED              PIC Z(10)9.
+001830 01  CM-REL-TOTAL-MILHAS-ED          PIC Z(10)9.
+001840 01  CM-REL-MENOR-KM-ED              PIC Z(08)9.
+001850 01  CM-REL-MAIOR-KM-ED              PIC Z(08)9.
+
+001860* CONTROLE DE CHECKPOINT/REINICIO DO LOTE. A CADA
+001870* CM-INTERVALO-CHECKPOINT REGISTROS PROCESSADOS, O PROGRESSO E
+001880* GRAVADO EM CHECKPT; SE O LOTE FOR REINICIADO APOS UMA
+001890* INTERRUPCAO, OS REGISTROS JA CONFIRMADOS SAO PULADOS.
+001900 01  CM-INTERVALO-CHECKPOINT         PIC 9(05) COMP VALUE 100.
+001910 01  CM-REGISTROS-RESTART            PIC 9(09) COMP VALUE ZERO.
+001920 01  CM-DIVIDENDO-CHECKPOINT         PIC 9(09) COMP VALUE ZERO.
+001930 01  CM-RESTO-CHECKPOINT             PIC 9(05) COMP VALUE ZERO.
+001940 01  CM-SUB-PULAR-REGISTRO           PIC 9(09) COMP VALUE ZERO.
+001950* DATA (AAAAMMDD) EM QUE O LOTE ATUAL COMECOU A RODAR, USADA POR
+001960* 2010-VERIFICAR-CHECKPOINT PARA DECIDIR SE UM CHECKPOINT
+001970* ENCONTRADO AINDA E VALIDO. UM CHECKPOINT GRAVADO EM UM DIA
+001980* ANTERIOR PERTENCE A UM KMBATCH DE UM LOTE JA ENCERRADO (OU A UM
+001990* LIMPAR-CHECKPOINT QUE FOI INTERROMPIDO ANTES DE ZERAR O
+002000* ARQUIVO) E NAO DEVE SER USADO PARA RETOMAR O LOTE DE HOJE COM
+002010* UM KMBATCH DIFERENTE.
+002020 01  CM-DATA-HOJE                    PIC 9(08) VALUE ZERO.
+
+002030* SAIDA DE MILBATCH/AUDITLOG/MILEINTF DO LOTE FICA RETIDA AQUI
+002040* ATE O PROXIMO CHECKPOINT SER CONFIRMADO (VER 2410-GRAVAR-
+002050* PENDENTES). ISSO EVITA QUE UM REINICIO APOS UMA INTERRUPCAO
+002060* GRAVE DE NOVO, DUPLICADOS, OS REGISTROS JA ESCRITOS ANTES DO
+002070* ULTIMO CHECKPOINT CONFIRMADO. O TAMANHO DA TABELA ACOMPANHA
+002080* CM-INTERVALO-CHECKPOINT (100).
+002090 01  CM-QTD-PENDENTES                PIC 9(05) COMP VALUE ZERO.
+002100 01  CM-SUB-PENDENTE                 PIC 9(05) COMP VALUE ZERO.
+002110 01  CM-TABELA-PENDENTE.
+002120     05  CM-PENDENTE-REGISTRO OCCURS 100 TIMES.
+002130         10  CM-PEND-MI-REGISTRO     PIC X(80).
+002140         10  CM-PEND-AU-REGISTRO     PIC X(80).
+002150         10  CM-PEND-IF-REGISTRO     PIC X(80).
+
+002160* FATOR DE CONVERSAO KM/MILHAS. O VALOR ABAIXO E SOMENTE O
+002170* PADRAO DE SEGURANCA, USADO QUANDO O ARQUIVO DE PARAMETRO
+002180* CALCPARM NAO ESTIVER DISPONIVEL; CASO CONTRARIO, O FATOR E
+002190* SUBSTITUIDO PELO VALOR LIDO DO ARQUIVO NO INICIO DA EXECUCAO.
+002200 01  CM-FATOR-CONVERSAO              PIC 9(03)V9(05)
+002210                                     VALUE 1,60934.
+
+002220* CODIGO DO OPERADOR RESPONSAVEL PELAS CONVERSOES DESTA EXECUCAO,
+002230* USADO NA TRILHA DE AUDITORIA (VER CPYAUDIT).
+002240 01  CM-OPERADOR-ID                  PIC X(08).
+
+002250* CODIGO DE OPERADOR PARA O MODO LOTE, LIDO DE CALCPARM EM
+002260* 1200-CARREGAR-FATOR-CONVERSAO. O LOTE E UM JOB NAO ASSISTIDO E
+002270* NAO PODE PARAR ESPERANDO UM ACCEPT NO TERMINAL.
+002280 01  CM-OPERADOR-LOTE-PARM           PIC X(08) VALUE SPACES.
+
+002290* TABELA DE NIVEIS DE FIDELIDADE, CARREGADA NA MEMORIA A PARTIR
+002300* DO ARQUIVO TIERTAB NO INICIO DA EXECUCAO (VER CPYNIVEL).
+002310 01  CM-QTD-NIVEIS                   PIC 9(03) COMP VALUE ZERO.
+002320 01  CM-TABELA-NIVEIS.
+002330     05  CM-NIVEL-TABELA OCCURS 50 TIMES.
+002340         10  CM-NIVEL-CODIGO         PIC X(03).
+002350         10  CM-NIVEL-MULTIPLICADOR  PIC 9(01)V9(04).
+
+002360* SUBSCRITO USADO NA BUSCA DA TABELA DE NIVEIS E CHAVE/RESULTADO
+002370* DA BUSCA (VER 4100-BUSCAR-MULTIPLICADOR-NIVEL).
+002380 01  CM-NIVEL-SUB                    PIC 9(03) COMP.
+002390 01  CM-CODIGO-NIVEL-INFORMADO       PIC X(03).
+002400 01  CM-MULTIPLICADOR-ENCONTRADO     PIC 9(01)V9(04).
+002410 01  CM-NIVEL-ENCONTRADO-SW          PIC X(01).
+002420             88  NIVEL-ENCONTRADO            VALUE "S".
+002430             88  NIVEL-NAO-ENCONTRADO        VALUE "N".
+
+002440 PROCEDURE DIVISION.
+002450*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+002460******************************************************************
+002470* 0000-MAINLINE
+002480* PARAGRAFO PRINCIPAL - SELECIONA O MODO DE EXECUCAO E ACIONA
+002490* O PROCESSAMENTO INTERATIVO OU EM LOTE CONFORME A OPCAO.
+002500******************************************************************
+002510 0000-MAINLINE.
+002520         PERFORM 1200-CARREGAR-FATOR-CONVERSAO THRU 1200-EXIT.
+002530         PERFORM 1400-CARREGAR-TABELA-NIVEIS THRU 1400-EXIT.
+002540         PERFORM 1000-SELECIONAR-MODO THRU 1000-EXIT.
+002550         PERFORM 1300-OBTER-OPERADOR-ID THRU 1300-EXIT.
+002560* OPEN EXTEND EXIGE QUE O ARQUIVO JA EXISTA; NA PRIMEIRA EXECUCAO
+002570* CRIAMOS O AUDITLOG E O MILEINTF COM OPEN OUTPUT.
+002580         OPEN EXTEND AUDIT-LOG-FILE.
+002590         IF CM-AUDITLOG-STATUS = "35"
+002600             OPEN OUTPUT AUDIT-LOG-FILE
+002610         END-IF.
+002620         IF CM-AUDITLOG-STATUS NOT = "00"
+002630             DISPLAY "ERRO AO ABRIR O ARQUIVO AUDITLOG - STATUS "
+002640                 CM-AUDITLOG-STATUS
+002650             GO TO 0000-EXIT
+002660         END-IF.
+002670         OPEN EXTEND MILHAGEM-INTERFACE-FILE.
+002680         IF CM-MILEINTF-STATUS = "35"
+002690             OPEN OUTPUT MILHAGEM-INTERFACE-FILE
+002700         END-IF.
+002710         IF CM-MILEINTF-STATUS NOT = "00"
+002720             DISPLAY "ERRO AO ABRIR O ARQUIVO MILEINTF - STATUS "
+002730                 CM-MILEINTF-STATUS
+002740             CLOSE AUDIT-LOG-FILE
+002750             GO TO 0000-EXIT
+002760         END-IF.
+002770         IF MODO-LOTE
+002780             PERFORM 2000-PROCESSAR-LOTE THRU 2000-EXIT
+002790         ELSE
+002800             PERFORM 1100-SELECIONAR-DIRECAO THRU 1100-EXIT
+002810             PERFORM 3000-PROCESSAR-INTERATIVO THRU 3000-EXIT
+002820         END-IF.
+002830         CLOSE AUDIT-LOG-FILE.
+002840         CLOSE MILHAGEM-INTERFACE-FILE.
+002850         GO TO 0000-EXIT.
+002860 0000-EXIT.
+002870         STOP RUN.
+
+002880******************************************************************
+002890* 1000-SELECIONAR-MODO
+002900* PERGUNTA AO OPERADOR SE A EXECUCAO SERA INTERATIVA (UM VALOR
+002910* DIGITADO NO TERMINAL) OU EM LOTE (ARQUIVO KMBATCH/MILBATCH).
+002920******************************************************************
+002930 1000-SELECIONAR-MODO.
+002940         DISPLAY "MODO DE EXECUCAO - (I)NTERATIVO OU (B) LOTE ? ".
+002950         ACCEPT CM-MODO-EXECUCAO.
+002960         IF NOT MODO-INTERATIVO AND NOT MODO-LOTE
+002970             DISPLAY "OPCAO INVALIDA, ASSUMINDO MODO INTERATIVO."
+002980             MOVE "I" TO CM-MODO-EXECUCAO
+002990         END-IF.
+003000 1000-EXIT.
+003010         EXIT.
+
+003020******************************************************************
+003030* 1200-CARREGAR-FATOR-CONVERSAO
+003040* LE O ARQUIVO DE PARAMETRO CALCPARM E OBTEM O FATOR DE CONVERSAO
+003050* KM/MILHAS EM VIGOR. SE O ARQUIVO NAO EXISTIR OU ESTIVER VAZIO,
+003060* MANTEM O VALOR PADRAO JA CARREGADO EM CM-FATOR-CONVERSAO.
+003070******************************************************************
+003080 1200-CARREGAR-FATOR-CONVERSAO.
+003090         OPEN INPUT FATOR-CONVERSAO-FILE.
+003100         IF CM-CALCPARM-STATUS = "00"
+003110            READ FATOR-CONVERSAO-FILE
+003120                AT END CONTINUE
+003130            END-READ
+003140            IF CF-FATOR-KM-MILHAS > ZERO
+003150                MOVE CF-FATOR-KM-MILHAS TO CM-FATOR-CONVERSAO
+003160            END-IF
+003170            MOVE CF-OPERADOR-LOTE TO CM-OPERADOR-LOTE-PARM
+003180            CLOSE FATOR-CONVERSAO-FILE
+003190        END-IF.
+003200 1200-EXIT.
+003210         EXIT.
+
+003220******************************************************************
+003230* 1300-OBTER-OPERADOR-ID
+003240* OBTEM O CODIGO DO OPERADOR RESPONSAVEL PELAS CONVERSOES DESTA
+003250* EXECUCAO, GRAVADO EM CADA REGISTRO DA TRILHA DE AUDITORIA. NO
+003260* MODO LOTE (JOB NAO ASSISTIDO) O CODIGO VEM DO PARAMETRO
+003270* CF-OPERADOR-LOTE JA LIDO DE CALCPARM; SO O MODO INTERATIVO
+003280* PERGUNTA NO TERMINAL.
+003290******************************************************************
+003300 1300-OBTER-OPERADOR-ID.
+003310         IF MODO-LOTE
+003320             IF CM-OPERADOR-LOTE-PARM = SPACES
+003330                 MOVE "LOTE" TO CM-OPERADOR-ID
+003340             ELSE
+003350                 MOVE CM-OPERADOR-LOTE-PARM TO CM-OPERADOR-ID
+003360             END-IF
+003370         ELSE
+003380             DISPLAY "DIGITE O CODIGO DO OPERADOR (ATE 8 "
+003390                 "CARACTERES): "
+003400             ACCEPT CM-OPERADOR-ID
+003410             IF CM-OPERADOR-ID = SPACES
+003420                 MOVE "DESCONHE" TO CM-OPERADOR-ID
+003430             END-IF
+003440         END-IF.
+003450 1300-EXIT.
+003460         EXIT.
+
+003470******************************************************************
+003480* 1400-CARREGAR-TABELA-NIVEIS
+003490* LE O ARQUIVO TIERTAB E CARREGA NA MEMORIA OS CODIGOS DE NIVEL DE
+003500* FIDELIDADE E SEUS MULTIPLICADORES DE BONUS. SE O ARQUIVO NAO
+003510* EXISTIR, A TABELA FICA VAZIA E NENHUM BONUS E APLICADO.
+003520******************************************************************
+003530 1400-CARREGAR-TABELA-NIVEIS.
+003540         OPEN INPUT TIER-TABLE-FILE.
+003550         IF CM-TIERTAB-STATUS = "00"
+003560             PERFORM 1410-LER-NIVEL THRU 1410-EXIT
+003570                 UNTIL FIM-ARQUIVO-NIVEL
+003580                     OR CM-QTD-NIVEIS = 50
+003590             CLOSE TIER-TABLE-FILE
+003600         END-IF.
+003610 1400-EXIT.
+003620         EXIT.
+
+003630 1410-LER-NIVEL.
+003640         READ TIER-TABLE-FILE
+003650             AT END SET FIM-ARQUIVO-NIVEL TO TRUE
+003660         END-READ.
+003670         IF NOT FIM-ARQUIVO-NIVEL
+003680             ADD 1 TO CM-QTD-NIVEIS
+003690             MOVE TB-CODIGO-NIVEL
+003700                 TO CM-NIVEL-CODIGO(CM-QTD-NIVEIS)
+003710             MOVE TB-MULTIPLICADOR
+003720                 TO CM-NIVEL-MULTIPLICADOR(CM-QTD-NIVEIS)
+003730         END-IF.
+003740 1410-EXIT.
+003750         EXIT.
+
+003760******************************************************************
+003770* 1100-SELECIONAR-DIRECAO
+003780* PERGUNTA AO OPERADOR SE A CONVERSAO E DE KM PARA MILHAS OU DE
+003790* MILHAS PARA KM. USADO APENAS PELO FLUXO INTERATIVO.
+003800******************************************************************
+003810 1100-SELECIONAR-DIRECAO.
+003820         DISPLAY "DIRECAO DA CONVERSAO - (K) KM->MILHAS OU "
+003830             "(M) MILHAS->KM ? ".
+003840         ACCEPT CM-DIRECAO-CONVERSAO.
+003850         IF NOT DIRECAO-KM-P-MILHAS AND NOT DIRECAO-MILHAS-P-KM
+003860             DISPLAY "OPCAO INVALIDA, ASSUMINDO KM->MILHAS."
+003870             MOVE "K" TO CM-DIRECAO-CONVERSAO
+003880         END-IF.
+003890 1100-EXIT.
+003900         EXIT.
+
+003910******************************************************************
+003920* 2000-PROCESSAR-LOTE
+003930* ABRE O ARQUIVO DE VIAGENS KMBATCH, CONVERTE CADA REGISTRO DE
+003940* KM PARA MILHAS E GRAVA O RESULTADO NO ARQUIVO MILBATCH. SE UM
+003950* CHECKPOINT DE UMA EXECUCAO ANTERIOR FOR ENCONTRADO, O LOTE
+003960* RETOMA A PARTIR DO PRIMEIRO REGISTRO AINDA NAO CONFIRMADO.
+003970******************************************************************
+003980 2000-PROCESSAR-LOTE.
+003990         SET DIRECAO-KM-P-MILHAS TO TRUE.
+004000         PERFORM 2010-VERIFICAR-CHECKPOINT THRU 2010-EXIT.
+004010         OPEN INPUT KM-TRIP-FILE.
+004020         IF CM-KMBATCH-STATUS NOT = "00"
+004030             DISPLAY "ERRO AO ABRIR O ARQUIVO KMBATCH - STATUS "
+004040                 CM-KMBATCH-STATUS
+004050             GO TO 2000-EXIT
+004060         END-IF.
+004070         IF CM-REGISTROS-RESTART > ZERO
+004080             PERFORM 2020-PULAR-REGISTROS-PROCESSADOS THRU
+004090                 2020-EXIT
+004100             OPEN EXTEND MILHAS-OUT-FILE
+004110             IF CM-MILBATCH-STATUS = "35"
+004120                 OPEN OUTPUT MILHAS-OUT-FILE
+004130             END-IF
+004140         ELSE
+004150             OPEN OUTPUT MILHAS-OUT-FILE
+004160         END-IF.
+004170         IF CM-MILBATCH-STATUS NOT = "00"
+004180             DISPLAY "ERRO AO ABRIR O ARQUIVO MILBATCH - STATUS "
+004190                 CM-MILBATCH-STATUS
+004200             CLOSE KM-TRIP-FILE
+004210             GO TO 2000-EXIT
+004220         END-IF.
+004230         PERFORM 2100-LER-TRIP THRU 2100-EXIT.
+004240         PERFORM 2200-CONVERTER-REGISTRO THRU 2200-EXIT
+004250             UNTIL FIM-ARQUIVO-TRIP.
+004260         PERFORM 2410-GRAVAR-PENDENTES THRU 2410-EXIT.
+004270         CLOSE KM-TRIP-FILE.
+004280         CLOSE MILHAS-OUT-FILE.
+004290         DISPLAY "LOTE CONCLUIDO - REGISTROS PROCESSADOS: "
+004300             CM-CONTADOR-REGISTROS.
+004310         PERFORM 2500-LIMPAR-CHECKPOINT THRU 2500-EXIT.
+004320         PERFORM 2300-GRAVAR-RELATORIO-SUMARIO THRU 2300-EXIT.
+004330 2000-EXIT.
+004340         EXIT.
+
+004350******************************************************************
+004360* 2010-VERIFICAR-CHECKPOINT
+004370* PROCURA UM CHECKPOINT DE UMA EXECUCAO ANTERIOR DO LOTE. SE
+004380* ENCONTRADO, RESTAURA O CONTADOR E OS TOTAIS ACUMULADOS PARA QUE
+004390* O LOTE POSSA SER RETOMADO SEM PERDER O PROGRESSO JA GRAVADO.
+004400******************************************************************
+004410 2010-VERIFICAR-CHECKPOINT.
+004420         ACCEPT CM-DATA-HOJE FROM DATE YYYYMMDD.
+004430         OPEN INPUT CHECKPOINT-FILE.
+004440         IF CM-CHECKPT-STATUS = "35"
+004450             MOVE ZERO TO CM-REGISTROS-RESTART
+004460         ELSE
+004470             IF CM-CHECKPT-STATUS NOT = "00"
+004480                 DISPLAY "AVISO - NAO FOI POSSIVEL ABRIR O "
+004490                     "ARQUIVO CHECKPT (STATUS " CM-CHECKPT-STATUS
+004500                     ") - O LOTE SERA PROCESSADO DESDE O INICIO."
+004510                 MOVE ZERO TO CM-REGISTROS-RESTART
+004520             ELSE
+004530             READ CHECKPOINT-FILE
+004540                 AT END MOVE ZERO TO CM-REGISTROS-RESTART
+004550                 NOT AT END
+004560                 IF CK-DATA-CHECKPOINT NOT = CM-DATA-HOJE
+004570                   DISPLAY "AVISO - O CHECKPOINT ENCONTRADO E DE "
+004580                       "OUTRO DIA - O LOTE SERA PROCESSADO DESDE "
+004590                       "O INICIO."
+004600                   MOVE ZERO TO CM-REGISTROS-RESTART
+004610                 ELSE
+004620                     MOVE CK-CONTADOR-REGISTROS TO
+004630                         CM-REGISTROS-RESTART
+004640                     MOVE CK-CONTADOR-REGISTROS TO
+004650                         CM-CONTADOR-REGISTROS
+004660                     MOVE CK-TOTAL-KM-LOTE TO CM-TOTAL-KM-LOTE
+004670                     MOVE CK-TOTAL-MILHAS-LOTE TO
+004680                         CM-TOTAL-MILHAS-LOTE
+004690                     MOVE CK-MENOR-KM-LOTE TO CM-MENOR-KM-LOTE
+004700                     MOVE CK-MAIOR-KM-LOTE TO CM-MAIOR-KM-LOTE
+004710                     END-IF
+004720             END-READ
+004730                 CLOSE CHECKPOINT-FILE
+004740             END-IF
+004750         END-IF.
+004760         IF CM-REGISTROS-RESTART > ZERO
+004770             DISPLAY "CHECKPOINT ENCONTRADO - RETOMANDO APOS O "
+004780                 "REGISTRO " CM-REGISTROS-RESTART
+004790         END-IF.
+004800 2010-EXIT.
+004810         EXIT.
+
+004820******************************************************************
+004830* 2020-PULAR-REGISTROS-PROCESSADOS
+004840* LE E DESCARTA OS REGISTROS DE KMBATCH JA CONFIRMADOS EM UMA
+004850* EXECUCAO ANTERIOR, POSICIONANDO O ARQUIVO PARA CONTINUAR A
+004860* PARTIR DO PRIMEIRO REGISTRO AINDA NAO PROCESSADO.
+004870******************************************************************
+004880 2020-PULAR-REGISTROS-PROCESSADOS.
+004890         PERFORM 2100-LER-TRIP THRU 2100-EXIT
+004900             VARYING CM-SUB-PULAR-REGISTRO FROM 1 BY 1
+004910             UNTIL CM-SUB-PULAR-REGISTRO > CM-REGISTROS-RESTART
+004920                 OR FIM-ARQUIVO-TRIP.
+004930 2020-EXIT.
+004940         EXIT.
+
+004950 2100-LER-TRIP.
+004960         READ KM-TRIP-FILE
+004970             AT END SET FIM-ARQUIVO-TRIP TO TRUE
+004980         END-READ.
+004990 2100-EXIT.
+005000         EXIT.
+
+005010 2200-CONVERTER-REGISTRO.
+005020         MOVE TR-QUANT-KM TO QUANT-DE-KM.
+005030         MOVE TR-CODIGO-NIVEL TO CM-CODIGO-NIVEL-INFORMADO.
+005040         PERFORM 4100-BUSCAR-MULTIPLICADOR-NIVEL THRU 4100-EXIT.
+005050         COMPUTE QUANT-DE-MILHAS ROUNDED =
+005060             (QUANT-DE-KM / CM-FATOR-CONVERSAO)
+005070             * CM-MULTIPLICADOR-ENCONTRADO.
+005080         MOVE QUANT-DE-MILHAS TO MI-QUANT-MILHAS.
+005090         ADD 1 TO CM-QTD-PENDENTES.
+005100         MOVE MI-REGISTRO-MILHAS TO
+005110             CM-PEND-MI-REGISTRO(CM-QTD-PENDENTES).
+005120         PERFORM 4000-GRAVAR-AUDITORIA THRU 4000-EXIT.
+005130         PERFORM 4200-GRAVAR-INTERFACE THRU 4200-EXIT.
+005140         ADD 1 TO CM-CONTADOR-REGISTROS.
+005150         ADD QUANT-DE-KM TO CM-TOTAL-KM-LOTE.
+005160         ADD QUANT-DE-MILHAS TO CM-TOTAL-MILHAS-LOTE.
+005170         IF QUANT-DE-KM < CM-MENOR-KM-LOTE
+005180             MOVE QUANT-DE-KM TO CM-MENOR-KM-LOTE
+005190         END-IF.
+005200         IF QUANT-DE-KM > CM-MAIOR-KM-LOTE
+005210             MOVE QUANT-DE-KM TO CM-MAIOR-KM-LOTE
+005220         END-IF.
+005230         DIVIDE CM-CONTADOR-REGISTROS BY CM-INTERVALO-CHECKPOINT
+005240             GIVING CM-DIVIDENDO-CHECKPOINT
+005250             REMAINDER CM-RESTO-CHECKPOINT.
+005260         IF CM-RESTO-CHECKPOINT = ZERO
+005270             PERFORM 2400-GRAVAR-CHECKPOINT THRU 2400-EXIT
+005280         END-IF.
+005290         PERFORM 2100-LER-TRIP THRU 2100-EXIT.
+005300 2200-EXIT.
+005310         EXIT.
+
+005320******************************************************************
+005330* 2400-GRAVAR-CHECKPOINT
+005340* GRAVA O PROGRESSO ATUAL DO LOTE (CONTADOR E TOTAIS ACUMULADOS)
+005350* NO ARQUIVO CHECKPT, SUBSTITUINDO O CHECKPOINT ANTERIOR.
+005360******************************************************************
+005370 2400-GRAVAR-CHECKPOINT.
+005380* O CHECKPOINT SO E CONSIDERADO CONFIRMADO DEPOIS DE GRAVADO COM
+005390* SUCESSO NO DISCO. OS REGISTROS PENDENTES SO SAO GRAVADOS EM
+005400* MILBATCH/AUDITLOG/MILEINTF (2410-GRAVAR-PENDENTES) DEPOIS DESSA
+005410* CONFIRMACAO - CASO CONTRARIO, UMA FALHA AO GRAVAR O CHECKPOINT
+005420* DEIXARIA ESSES ARQUIVOS COM REGISTROS QUE O CHECKPOINT AINDA
+005430* NAO RECONHECE, CAUSANDO REGISTROS DUPLICADOS NUM REINICIO
+005440* POSTERIOR.
+005450         MOVE CM-CONTADOR-REGISTROS TO CK-CONTADOR-REGISTROS.
+005460         MOVE CM-TOTAL-KM-LOTE TO CK-TOTAL-KM-LOTE.
+005470         MOVE CM-TOTAL-MILHAS-LOTE TO CK-TOTAL-MILHAS-LOTE.
+005480         MOVE CM-MENOR-KM-LOTE TO CK-MENOR-KM-LOTE.
+005490         MOVE CM-MAIOR-KM-LOTE TO CK-MAIOR-KM-LOTE.
+005500         ACCEPT CK-DATA-CHECKPOINT FROM DATE YYYYMMDD.
+005510         OPEN OUTPUT CHECKPOINT-FILE.
+005520         IF CM-CHECKPT-STATUS NOT = "00"
+005530             DISPLAY "AVISO - NAO FOI POSSIVEL GRAVAR O "
+005540                 "CHECKPOINT (STATUS " CM-CHECKPT-STATUS ")."
+005550             GO TO 2400-EXIT
+005560         END-IF.
+005570         WRITE CK-REGISTRO-CHECKPOINT.
+005580         IF CM-CHECKPT-STATUS NOT = "00"
+005590             DISPLAY "AVISO - NAO FOI POSSIVEL GRAVAR O "
+005600                 "CHECKPOINT (STATUS " CM-CHECKPT-STATUS ")."
+005610             CLOSE CHECKPOINT-FILE
+005620             GO TO 2400-EXIT
+005630         END-IF.
+005640         CLOSE CHECKPOINT-FILE.
+005650         PERFORM 2410-GRAVAR-PENDENTES THRU 2410-EXIT.
+005660 2400-EXIT.
+005670         EXIT.
+
+005680******************************************************************
+005690* 2410-GRAVAR-PENDENTES
+005700* GRAVA EM MILBATCH/AUDITLOG/MILEINTF TODOS OS REGISTROS RETIDOS
+005710* NA TABELA CM-TABELA-PENDENTE DESDE O ULTIMO CHECKPOINT
+005720* CONFIRMADO, E ENTAO ESVAZIA A TABELA. CHAMADO A PARTIR DE
+005730* 2400-GRAVAR-CHECKPOINT (PARA QUE OS ARQUIVOS SO RECEBAM UM
+005740* REGISTRO NO MOMENTO EM QUE O PROGRESSO CORRESPONDENTE E
+005750* CONFIRMADO NO CHECKPOINT) E DO FINAL DE 2000-PROCESSAR-LOTE
+005760* (PARA GRAVAR OS REGISTROS PENDENTES DO FINAL DO LOTE, QUE PODEM
+005770* NAO COINCIDIR COM UM CHECKPOINT).
+005780******************************************************************
+005790 2410-GRAVAR-PENDENTES.
+005800         PERFORM 2411-GRAVAR-PENDENTE THRU 2411-EXIT
+005810             VARYING CM-SUB-PENDENTE FROM 1 BY 1
+005820             UNTIL CM-SUB-PENDENTE > CM-QTD-PENDENTES.
+005830         MOVE ZERO TO CM-QTD-PENDENTES.
+005840 2410-EXIT.
+005850         EXIT.
+
+005860 2411-GRAVAR-PENDENTE.
+005870         WRITE MI-REGISTRO-MILHAS FROM
+005880             CM-PEND-MI-REGISTRO(CM-SUB-PENDENTE).
+005890         WRITE AU-REGISTRO-AUDITORIA FROM
+005900             CM-PEND-AU-REGISTRO(CM-SUB-PENDENTE).
+005910         WRITE IF-REGISTRO-INTERFACE FROM
+005920             CM-PEND-IF-REGISTRO(CM-SUB-PENDENTE).
+005930 2411-EXIT.
+005940         EXIT.
+
+005950******************************************************************
+005960* 2500-LIMPAR-CHECKPOINT
+005970* AO FINAL DE UM LOTE CONCLUIDO COM SUCESSO, O CHECKPOINT E
+005980* ZERADO PARA QUE A PROXIMA EXECUCAO COMECE DO INICIO DO ARQUIVO.
+005990******************************************************************
+006000 2500-LIMPAR-CHECKPOINT.
+006010         MOVE ZERO TO CK-CONTADOR-REGISTROS.
+006020         MOVE ZERO TO CK-TOTAL-KM-LOTE.
+006030         MOVE ZERO TO CK-TOTAL-MILHAS-LOTE.
+006040         MOVE ZERO TO CK-MENOR-KM-LOTE.
+006050         MOVE ZERO TO CK-MAIOR-KM-LOTE.
+006060         MOVE ZERO TO CK-DATA-CHECKPOINT.
+006070         OPEN OUTPUT CHECKPOINT-FILE.
+006080         IF CM-CHECKPT-STATUS NOT = "00"
+006090             DISPLAY "AVISO - NAO FOI POSSIVEL LIMPAR O "
+006100                 "CHECKPOINT (STATUS " CM-CHECKPT-STATUS ")."
+006110             GO TO 2500-EXIT
+006120         END-IF.
+006130         WRITE CK-REGISTRO-CHECKPOINT.
+006140         CLOSE CHECKPOINT-FILE.
+006150 2500-EXIT.
+006160         EXIT.
+
+006170******************************************************************
+006180* 2300-GRAVAR-RELATORIO-SUMARIO
+006190* GRAVA NO ARQUIVO SUMLOTE UM RELATORIO TEXTO COM O TOTAL DE
+006200* REGISTROS, TOTAL DE KM, TOTAL DE MILHAS E A MENOR E MAIOR
+006210* VIAGEM PROCESSADAS NO LOTE. CHAMADO UMA UNICA VEZ AO FINAL DE
+006220* 2000-PROCESSAR-LOTE.
+006230******************************************************************
+006240 2300-GRAVAR-RELATORIO-SUMARIO.
+006250         OPEN OUTPUT SUMARIO-LOTE-FILE.
+006260         IF CM-SUMLOTE-STATUS NOT = "00"
+006270             DISPLAY "ERRO AO ABRIR O ARQUIVO SUMLOTE - STATUS "
+006280                 CM-SUMLOTE-STATUS
+006290             GO TO 2300-EXIT
+006300         END-IF.
+006310         ACCEPT CM-REL-DATA-ED FROM DATE YYYYMMDD.
+006320         IF CM-CONTADOR-REGISTROS = ZERO
+006330             MOVE ZERO TO CM-MENOR-KM-LOTE
+006340         END-IF.
+006350         MOVE SPACES TO RS-LINHA-RELATORIO.
+006360         STRING "RELATORIO SUMARIO DIARIO DO LOTE - DATA: "
+006370             DELIMITED BY SIZE
+006380             CM-REL-DATA-ED DELIMITED BY SIZE
+006390             INTO RS-LINHA-RELATORIO.
+006400         WRITE RS-LINHA-RELATORIO.
+
+006410         MOVE CM-CONTADOR-REGISTROS TO CM-REL-CONTADOR-ED.
+006420         MOVE SPACES TO RS-LINHA-RELATORIO.
+006430         STRING "REGISTROS PROCESSADOS: " DELIMITED BY SIZE
+006440             CM-REL-CONTADOR-ED DELIMITED BY SIZE
+006450             INTO RS-LINHA-RELATORIO.
+006460         WRITE RS-LINHA-RELATORIO.
+
+006470         MOVE CM-TOTAL-KM-LOTE TO CM-REL-TOTAL-KM-ED.
+006480         MOVE SPACES TO RS-LINHA-RELATORIO.
+006490         STRING "TOTAL DE KM CONVERTIDOS: " DELIMITED BY SIZE
+006500             CM-REL-TOTAL-KM-ED DELIMITED BY SIZE
+006510             INTO RS-LINHA-RELATORIO.
+006520         WRITE RS-LINHA-RELATORIO.
+
+006530         MOVE CM-TOTAL-MILHAS-LOTE TO CM-REL-TOTAL-MILHAS-ED.
+006540         MOVE SPACES TO RS-LINHA-RELATORIO.
+006550         STRING "TOTAL DE MILHAS GERADAS: " DELIMITED BY SIZE
+006560             CM-REL-TOTAL-MILHAS-ED DELIMITED BY SIZE
+006570             INTO RS-LINHA-RELATORIO.
+006580         WRITE RS-LINHA-RELATORIO.
+
+006590         MOVE CM-MENOR-KM-LOTE TO CM-REL-MENOR-KM-ED.
+006600         MOVE SPACES TO RS-LINHA-RELATORIO.
+006610         STRING "MENOR VIAGEM DO LOTE (KM): " DELIMITED BY SIZE
+006620             CM-REL-MENOR-KM-ED DELIMITED BY SIZE
+006630             INTO RS-LINHA-RELATORIO.
+006640         WRITE RS-LINHA-RELATORIO.
+
+006650         MOVE CM-MAIOR-KM-LOTE TO CM-REL-MAIOR-KM-ED.
+006660         MOVE SPACES TO RS-LINHA-RELATORIO.
+006670         STRING "MAIOR VIAGEM DO LOTE (KM): " DELIMITED BY SIZE
+006680             CM-REL-MAIOR-KM-ED DELIMITED BY SIZE
+006690             INTO RS-LINHA-RELATORIO.
+006700         WRITE RS-LINHA-RELATORIO.
+
+006710         CLOSE SUMARIO-LOTE-FILE.
+006720 2300-EXIT.
+006730         EXIT.
+
+006740******************************************************************
+006750* 3000-PROCESSAR-INTERATIVO
+006760* SOLICITA UM VALOR NO TERMINAL E EXIBE O RESULTADO CONVERTIDO,
+006770* NA DIRECAO ESCOLHIDA PELO OPERADOR EM 1100-SELECIONAR-DIRECAO.
+006780******************************************************************
+006790 3000-PROCESSAR-INTERATIVO.
+006800         IF DIRECAO-KM-P-MILHAS
+006810             PERFORM 3100-KM-PARA-MILHAS THRU 3100-EXIT
+006820         ELSE
+006830             PERFORM 3200-MILHAS-PARA-KM THRU 3200-EXIT
+006840         END-IF.
+006850 3000-EXIT.
+006860         EXIT.
+
+006870 3100-KM-PARA-MILHAS.
+006880         PERFORM 3110-OBTER-KM-VALIDO THRU 3110-EXIT
+006890             UNTIL ENTRADA-VALIDA.
+006900         PERFORM 3120-OBTER-CODIGO-NIVEL THRU 3120-EXIT.
+006910         PERFORM 4100-BUSCAR-MULTIPLICADOR-NIVEL THRU 4100-EXIT.
+006920         COMPUTE QUANT-DE-MILHAS ROUNDED =
+006930             (QUANT-DE-KM / CM-FATOR-CONVERSAO)
+006940             * CM-MULTIPLICADOR-ENCONTRADO.
+006950         DISPLAY "A CONVERSAO DE KM PARA MILHAS GEROU O SEGUINTE "
+006960             "RESULTADO: " QUANT-DE-MILHAS.
+006970         PERFORM 4000-GRAVAR-AUDITORIA THRU 4000-EXIT.
+006980         PERFORM 4200-GRAVAR-INTERFACE THRU 4200-EXIT.
+006990 3100-EXIT.
+007000         EXIT.
+
+007010******************************************************************
+007020* 3110-OBTER-KM-VALIDO
+007030* SOLICITA A QUANTIDADE DE KM E REJEITA ENTRADA EM BRANCO, NAO
+007040* NUMERICA OU IGUAL A ZERO, PEDINDO NOVAMENTE ATE SER VALIDA.
+007050******************************************************************
+007060 3110-OBTER-KM-VALIDO.
+007070         DISPLAY "DIGITE AQUI A QUANTIDADE DE KM QUE VOCE QUER"
+007080             "TRANSFORMAR EM MILHAS!".
+007090         ACCEPT CM-ENTRADA-EDITADA.
+007100         SET ENTRADA-VALIDA TO TRUE.
+007110         IF CM-ENTRADA-EDITADA = SPACES
+007120             DISPLAY "ENTRADA EM BRANCO. DIGITE UM VALOR DE KM."
+007130             SET ENTRADA-INVALIDA TO TRUE
+007140         ELSE
+007150            INSPECT CM-ENTRADA-EDITADA
+007160                REPLACING LEADING SPACE BY ZERO
+007170             IF CM-ENTRADA-EDITADA IS NOT NUMERIC
+007180                 DISPLAY "ENTRADA INVALIDA. USE APENAS DIGITOS."
+007190                 SET ENTRADA-INVALIDA TO TRUE
+007200             ELSE
+007210                 MOVE CM-ENTRADA-EDITADA TO QUANT-DE-KM
+007220                 IF QUANT-DE-KM = ZERO
+007230                     DISPLAY "A QUANTIDADE DE KM NAO PODE SER "
+007240                         "ZERO."
+007250                     SET ENTRADA-INVALIDA TO TRUE
+007260                 END-IF
+007270             END-IF
+007280         END-IF.
+007290 3110-EXIT.
+007300         EXIT.
+
+007310******************************************************************
+007320* 3120-OBTER-CODIGO-NIVEL
+007330* SOLICITA O CODIGO DO NIVEL DE FIDELIDADE DA VIAGEM (OPCIONAL).
+007340* SE DEIXADO EM BRANCO, NENHUM BONUS DE MILHAS E APLICADO.
+007350******************************************************************
+007360 3120-OBTER-CODIGO-NIVEL.
+007370         DISPLAY "CODIGO DO NIVEL DE FIDELIDADE (3 CARACTERES, "
+007380             "EM BRANCO SE NENHUM): ".
+007390         ACCEPT CM-CODIGO-NIVEL-INFORMADO.
+007400 3120-EXIT.
+007410         EXIT.
+
+007420 3200-MILHAS-PARA-KM.
+007430         PERFORM 3210-OBTER-MILHAS-VALIDO THRU 3210-EXIT
+007440             UNTIL ENTRADA-VALIDA.
+007450         COMPUTE QUANT-DE-KM ROUNDED =
+007460             QUANT-DE-MILHAS * CM-FATOR-CONVERSAO.
+007470         DISPLAY "A CONVERSAO DE MILHAS PARA KM GEROU O SEGUINTE "
+007480             "RESULTADO: " QUANT-DE-KM.
+007490         PERFORM 4000-GRAVAR-AUDITORIA THRU 4000-EXIT.
+007500 3200-EXIT.
+007510         EXIT.
+
+007520******************************************************************
+007530* 3210-OBTER-MILHAS-VALIDO
+007540* SOLICITA A QUANTIDADE DE MILHAS E REJEITA ENTRADA EM BRANCO,
+007550* NAO NUMERICA OU IGUAL A ZERO, PEDINDO NOVAMENTE ATE SER VALIDA.
+007560******************************************************************
+007570 3210-OBTER-MILHAS-VALIDO.
+007580         DISPLAY "DIGITE AQUI A QUANTIDADE DE MILHAS QUE VOCE "
+007590             "QUER TRANSFORMAR EM KM!".
+007600         ACCEPT CM-ENTRADA-EDITADA.
+007610         SET ENTRADA-VALIDA TO TRUE.
+007620         IF CM-ENTRADA-EDITADA = SPACES
+007630             DISPLAY "ENTRADA EM BRANCO. DIGITE UM VALOR DE "
+007640                 "MILHAS."
+007650             SET ENTRADA-INVALIDA TO TRUE
+007660         ELSE
+007670            INSPECT CM-ENTRADA-EDITADA
+007680                REPLACING LEADING SPACE BY ZERO
+007690             IF CM-ENTRADA-EDITADA IS NOT NUMERIC
+007700                 DISPLAY "ENTRADA INVALIDA. USE APENAS DIGITOS."
+007710                 SET ENTRADA-INVALIDA TO TRUE
+007720             ELSE
+007730                 MOVE CM-ENTRADA-EDITADA TO CM-MILHAS-VALIDACAO
+007740                 IF CM-MILHAS-VALIDACAO > 9999999
+007750                     DISPLAY "ENTRADA INVALIDA. A QUANTIDADE DE "
+007760                         "MILHAS NAO PODE SER MAIOR QUE 9999999."
+007770                     SET ENTRADA-INVALIDA TO TRUE
+007780                 ELSE
+007790                     MOVE CM-MILHAS-VALIDACAO TO QUANT-DE-MILHAS
+007800                     IF QUANT-DE-MILHAS = ZERO
+007810                         DISPLAY "A QUANTIDADE DE MILHAS "
+007820                             "NAO PODE SER ZERO."
+007830                         SET ENTRADA-INVALIDA TO TRUE
+007840                     END-IF
+007850                 END-IF
+007860             END-IF
+007870         END-IF.
+007880 3210-EXIT.
+007890         EXIT.
+
+007900******************************************************************
+007910* 4000-GRAVAR-AUDITORIA
+007920* GRAVA UM REGISTRO NO ARQUIVO AUDITLOG PARA A CONVERSAO QUE
+007930* ACABOU DE SER REALIZADA, INTERATIVA OU EM LOTE. A DIRECAO E OS
+007940* VALORES DE ENTRADA/SAIDA SAO TOMADOS DOS CAMPOS DE TRABALHO JA
+007950* PREENCHIDOS PELO PARAGRAFO CHAMADOR.
+007960******************************************************************
+007970 4000-GRAVAR-AUDITORIA.
+007980         ACCEPT AU-DATA-CONVERSAO FROM DATE YYYYMMDD.
+007990         ACCEPT AU-HORA-CONVERSAO FROM TIME.
+008000         MOVE CM-OPERADOR-ID TO AU-OPERADOR-ID.
+008010         MOVE CM-DIRECAO-CONVERSAO TO AU-DIRECAO-CONVERSAO.
+008020         IF DIRECAO-KM-P-MILHAS
+008030             MOVE QUANT-DE-KM TO AU-VALOR-ENTRADA
+008040             MOVE QUANT-DE-MILHAS TO AU-VALOR-SAIDA
+008050         ELSE
+008060             MOVE QUANT-DE-MILHAS TO AU-VALOR-ENTRADA
+008070             MOVE QUANT-DE-KM TO AU-VALOR-SAIDA
+008080         END-IF.
+008090         IF MODO-LOTE
+008100             MOVE AU-REGISTRO-AUDITORIA TO
+008110                 CM-PEND-AU-REGISTRO(CM-QTD-PENDENTES)
+008120         ELSE
+008130             WRITE AU-REGISTRO-AUDITORIA
+008140         END-IF.
+008150 4000-EXIT.
+008160         EXIT.
+
+008170******************************************************************
+008180* 4100-BUSCAR-MULTIPLICADOR-NIVEL
+008190* PROCURA CM-CODIGO-NIVEL-INFORMADO NA TABELA DE NIVEIS CARREGADA
+008200* POR 1400-CARREGAR-TABELA-NIVEIS. SE ENCONTRADO, DEVOLVE EM
+008210* CM-MULTIPLICADOR-ENCONTRADO O MULTIPLICADOR DE BONUS DO NIVEL;
+008220* CASO CONTRARIO (CODIGO EM BRANCO, INVALIDO OU NAO CADASTRADO),
+008230* DEVOLVE 1,0000, ISTO E, NENHUM BONUS.
+008240******************************************************************
+008250 4100-BUSCAR-MULTIPLICADOR-NIVEL.
+008260         MOVE 1,0000 TO CM-MULTIPLICADOR-ENCONTRADO.
+008270         SET NIVEL-NAO-ENCONTRADO TO TRUE.
+008280         PERFORM 4110-VERIFICAR-NIVEL THRU 4110-EXIT
+008290             VARYING CM-NIVEL-SUB FROM 1 BY 1
+008300             UNTIL CM-NIVEL-SUB > CM-QTD-NIVEIS
+008310                 OR NIVEL-ENCONTRADO.
+008320 4100-EXIT.
+008330         EXIT.
+
+008340 4110-VERIFICAR-NIVEL.
+008350         IF CM-NIVEL-CODIGO(CM-NIVEL-SUB)
+008360                 = CM-CODIGO-NIVEL-INFORMADO
+008370             MOVE CM-NIVEL-MULTIPLICADOR(CM-NIVEL-SUB)
+008380                 TO CM-MULTIPLICADOR-ENCONTRADO
+008390             SET NIVEL-ENCONTRADO TO TRUE
+008400         END-IF.
+008410 4110-EXIT.
+008420         EXIT.
+
+008430******************************************************************
+008440* 4200-GRAVAR-INTERFACE
+008450* GRAVA NO ARQUIVO MILEINTF UM REGISTRO DE INTERFACE PARA O
+008460* SISTEMA DE RESERVAS/FIDELIDADE CREDITAR AS MILHAS GERADAS NESTA
+008470* CONVERSAO DE KM PARA MILHAS, INTERATIVA OU EM LOTE. NAO E
+008480* GRAVADO NA DIRECAO MILHAS PARA KM, POIS NAO HA MILHAS A
+008490* CREDITAR NESSE CASO.
+008500******************************************************************
+008510  4200-GRAVAR-INTERFACE.
+008520         ACCEPT IF-DATA-CONVERSAO FROM DATE YYYYMMDD.
+008530         ACCEPT IF-HORA-CONVERSAO FROM TIME.
+008540         MOVE CM-OPERADOR-ID TO IF-OPERADOR-ID.
+008550         MOVE CM-CODIGO-NIVEL-INFORMADO TO IF-CODIGO-NIVEL.
+008560         MOVE QUANT-DE-KM TO IF-QUANT-KM.
+008570         MOVE QUANT-DE-MILHAS TO IF-QUANT-MILHAS.
+008580         MOVE CM-MULTIPLICADOR-ENCONTRADO TO
+008590             IF-MULTIPLICADOR-APLICADO.
+008600         IF MODO-LOTE
+008610             MOVE IF-REGISTRO-INTERFACE TO
+008620                 CM-PEND-IF-REGISTRO(CM-QTD-PENDENTES)
+008630         ELSE
+008640             WRITE IF-REGISTRO-INTERFACE
+008650         END-IF.
+008660  4200-EXIT.
+008670         EXIT.
