@@ -0,0 +1,4 @@
+000100*----------------------------------------------------------------
+000110*CPYSUM - LAYOUT DA LINHA DO RELATORIO SUMARIO DIARIO DO LOTE.
+000120*----------------------------------------------------------------
+000130 01  RS-LINHA-RELATORIO              PIC X(80).
