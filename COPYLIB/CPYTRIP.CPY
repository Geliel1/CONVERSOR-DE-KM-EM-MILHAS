@@ -0,0 +1,7 @@
+000100*----------------------------------------------------------------
+000110*CPYTRIP - LAYOUT DO REGISTRO DE ENTRADA DO LOTE DE VIAGENS (KM).
+000120*----------------------------------------------------------------
+000130 01  TR-REGISTRO-TRIP.
+000140     05  TR-QUANT-KM                  PIC 9(09).
+000142     05  TR-CODIGO-NIVEL               PIC X(03).
+000150     05  FILLER                       PIC X(68).
