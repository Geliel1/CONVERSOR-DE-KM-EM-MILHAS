@@ -0,0 +1,14 @@
+000100******************************************************************
+000110* CPYAUDIT - LAYOUT DO REGISTRO DE AUDITORIA DE CONVERSOES.
+000120* CADA REGISTRO CORRESPONDE A UMA UNICA CONVERSAO REALIZADA,
+000130* SEJA NO MODO INTERATIVO OU NO MODO LOTE, E E GRAVADO NO
+000140* ARQUIVO AUDITLOG.
+000150******************************************************************
+000160 01  AU-REGISTRO-AUDITORIA.
+000170     05  AU-DATA-CONVERSAO           PIC 9(08).
+000180     05  AU-HORA-CONVERSAO           PIC 9(08).
+000190     05  AU-OPERADOR-ID              PIC X(08).
+000200     05  AU-DIRECAO-CONVERSAO        PIC X(01).
+000210     05  AU-VALOR-ENTRADA            PIC 9(09).
+000220     05  AU-VALOR-SAIDA              PIC 9(09).
+000230     05  FILLER                      PIC X(37).
