@@ -0,0 +1,6 @@
+000100*----------------------------------------------------------------
+000110*CPYMILHA - LAYOUT DO REGISTRO DE SAIDA COM AS MILHAS CALCULADAS.
+000120*----------------------------------------------------------------
+000130 01  MI-REGISTRO-MILHAS.
+000140     05  MI-QUANT-MILHAS              PIC 9(07).
+000150     05  FILLER                       PIC X(73).
