@@ -0,0 +1,10 @@
+000100******************************************************************
+000110* CPYNIVEL - LAYOUT DA TABELA DE NIVEIS DE FIDELIDADE (AIRLINE
+000120* LOYALTY TIERS). CADA REGISTRO ASSOCIA UM CODIGO DE NIVEL AO
+000130* MULTIPLICADOR DE BONUS APLICADO SOBRE AS MILHAS CALCULADAS.
+000140* MANTIDO NO ARQUIVO TIERTAB PELA AREA DE PARCERIAS AEREAS.
+000150******************************************************************
+000160 01  TB-REGISTRO-NIVEL.
+000170     05  TB-CODIGO-NIVEL             PIC X(03).
+000180     05  TB-MULTIPLICADOR           PIC 9(01)V9(04).
+000190     05  FILLER                      PIC X(72).
