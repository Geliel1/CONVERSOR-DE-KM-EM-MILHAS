@@ -0,0 +1,10 @@
+000100******************************************************************
+000110* CPYFATOR - LAYOUT DO PARAMETRO DE CONVERSAO KM/MILHAS.
+000120* USADO PELO ARQUIVO CALCPARM, LIDO PELO CALCMILHAS NO INICIO
+000130* DA EXECUCAO PARA OBTER O FATOR DE CONVERSAO SEM PRECISAR
+000140* ALTERAR E RECOMPILAR O PROGRAMA.
+000150******************************************************************
+000160 01  CF-REGISTRO-PARAMETRO.
+000170     05  CF-FATOR-KM-MILHAS          PIC 9(03)V9(05).
+000175     05  CF-OPERADOR-LOTE            PIC X(08).
+000180     05  FILLER                      PIC X(64).
