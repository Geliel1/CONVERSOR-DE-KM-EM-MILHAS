@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------------
+000110*CPYINTF - LAYOUT DO ARQUIVO DE INTERFACE DE MILHAGEM, USADO
+000120*PELO SISTEMA DE RESERVAS/FIDELIDADE PARA CREDITAR AS MILHAS
+000130*GERADAS EM CADA CONVERSAO DE KM PARA MILHAS.
+000140*----------------------------------------------------------------
+000150 01  IF-REGISTRO-INTERFACE.
+000160     05  IF-DATA-CONVERSAO           PIC 9(08).
+000170     05  IF-HORA-CONVERSAO           PIC 9(08).
+000180     05  IF-OPERADOR-ID              PIC X(08).
+000190     05  IF-CODIGO-NIVEL             PIC X(03).
+000200     05  IF-QUANT-KM                 PIC 9(09).
+000210     05  IF-QUANT-MILHAS             PIC 9(07).
+000220     05  IF-MULTIPLICADOR-APLICADO   PIC 9(01)V9(04).
+000230     05  FILLER                      PIC X(32).
