@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------------
+000110*CPYCKPT - LAYOUT DO REGISTRO DE CHECKPOINT DO LOTE. GRAVADO
+000120*PERIODICAMENTE DURANTE 2000-PROCESSAR-LOTE PARA PERMITIR O
+000130*REINICIO DO LOTE A PARTIR DO ULTIMO REGISTRO CONFIRMADO EM
+000140*CASO DE INTERRUPCAO.
+000150*----------------------------------------------------------------
+000160 01  CK-REGISTRO-CHECKPOINT.
+000170     05  CK-CONTADOR-REGISTROS       PIC 9(09).
+000180     05  CK-TOTAL-KM-LOTE            PIC 9(11).
+000190     05  CK-TOTAL-MILHAS-LOTE        PIC 9(11).
+000200     05  CK-MENOR-KM-LOTE            PIC 9(09).
+000210     05  CK-MAIOR-KM-LOTE            PIC 9(09).
+000215     05  CK-DATA-CHECKPOINT          PIC 9(08).
+000220     05  FILLER                      PIC X(23).
